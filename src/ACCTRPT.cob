@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts_info.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACCOUNTS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "accounts_summary_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCOUNTS-FILE.
+       01 ACCT-RECORD                      PIC X(4500).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD                    PIC X(300).
+
+       WORKING-STORAGE SECTION.
+
+       01 ACCOUNTS-STATUS                  PIC XX VALUE "00".
+       01 REPORT-STATUS                    PIC XX VALUE "00".
+
+       01 WS-OUT                           PIC X(300) VALUE SPACES.
+       01 WS-I                             PIC 999 VALUE 0.
+       01 WS-J                             PIC 999 VALUE 0.
+       01 WS-TOTAL                         PIC 9999 VALUE 0.
+       01 FOUND                            PIC 9 VALUE 0.
+
+       01 U-FNAME                          PIC X(15)  VALUE SPACES.
+       01 U-LNAME                          PIC X(15)  VALUE SPACES.
+       01 U-NAME-IN                        PIC X(15)  VALUE SPACES.
+       01 U-PASS-IN                        PIC X(12)  VALUE SPACES.
+       01 U-UNIV-IN                        PIC X(50)  VALUE SPACES.
+       01 U-MAJOR-IN                       PIC X(50)  VALUE SPACES.
+       01 U-GRAD-IN                        PIC X(4)   VALUE SPACES.
+       01 U-ABOUT-IN                       PIC X(200) VALUE SPACES.
+       01 EXP-COUNT-TXT                    PIC X(2)   VALUE SPACES.
+       01 EXP-ALL                          PIC X(1200) VALUE SPACES.
+       01 EDU-COUNT-TXT                    PIC X(2)   VALUE SPACES.
+       01 EDU-ALL                          PIC X(600) VALUE SPACES.
+       01 U-SEC-Q-IN                       PIC X(60)  VALUE SPACES.
+       01 U-SEC-A-IN                       PIC X(50)  VALUE SPACES.
+       01 SKILL-COUNT-TXT                  PIC X(2)   VALUE SPACES.
+       01 SKILL-FLAGS-TXT                  PIC X(5)   VALUE SPACES.
+
+*> ---------------------------------------------------------------
+*> Tally tables, one slot per distinct graduation year / major /
+*> university seen so far. 200 slots comfortably covers a student
+*> body this program's account file could realistically hold.
+*> ---------------------------------------------------------------
+       01 GRAD-YEAR-COUNT                  PIC 999 VALUE 0.
+       01 GRAD-YEAR-TABLE.
+           05 GRAD-YEAR-ENTRY OCCURS 200 TIMES.
+               10 GY-YEAR                  PIC X(4).
+               10 GY-COUNT                 PIC 9999.
+
+       01 MAJOR-COUNT                      PIC 999 VALUE 0.
+       01 MAJOR-TABLE.
+           05 MAJOR-ENTRY OCCURS 200 TIMES.
+               10 MJ-NAME                  PIC X(50).
+               10 MJ-COUNT                 PIC 9999.
+
+       01 UNIV-COUNT                       PIC 999 VALUE 0.
+       01 UNIV-TABLE.
+           05 UNIV-ENTRY OCCURS 200 TIMES.
+               10 UV-NAME                  PIC X(50).
+               10 UV-COUNT                 PIC 9999.
+
+       01 EXP-FILLED-COUNT                 PIC 9999 VALUE 0.
+       01 EXP-BLANK-COUNT                  PIC 9999 VALUE 0.
+       01 EDU-FILLED-COUNT                 PIC 9999 VALUE 0.
+       01 EDU-BLANK-COUNT                  PIC 9999 VALUE 0.
+
+       01 BEST-IDX                         PIC 999 VALUE 0.
+       01 BEST-COUNT                       PIC 9999 VALUE 0.
+
+*> Zero-suppressing de-editing field: numeric DISPLAY counters above
+*> are stored zero-padded, and FUNCTION TRIM only removes spaces, not
+*> zeros, so every count printed on the report is routed through this
+*> edited field first.
+       01 WS-NUM-EDIT                      PIC Z(4)9.
+       01 WS-NUM-EDIT-2                    PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN OUTPUT REPORT-FILE
+           MOVE "--- InCollege Account Summary Report ---" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM SCAN-ACCOUNTS-FILE
+           PERFORM PRINT-TOTAL
+           PERFORM PRINT-GRAD-YEAR-BREAKDOWN
+           PERFORM PRINT-TOP-MAJOR
+           PERFORM PRINT-TOP-UNIV
+           PERFORM PRINT-FILLED-VS-BLANK
+
+           CLOSE REPORT-FILE
+           STOP RUN
+           .
+
+       SCAN-ACCOUNTS-FILE.
+           MOVE 0 TO WS-TOTAL
+           OPEN INPUT ACCOUNTS-FILE
+           IF ACCOUNTS-STATUS NOT = "00"
+               MOVE "No accounts_info.dat file was found to summarize."
+                   TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL 1 = 2
+               READ ACCOUNTS-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL
+                       PERFORM PARSE-ACCOUNT-ROW
+                       PERFORM TALLY-ROW
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE
+           .
+
+       PARSE-ACCOUNT-ROW.
+           MOVE SPACES TO EXP-ALL
+           MOVE SPACES TO EDU-ALL
+           UNSTRING ACCT-RECORD DELIMITED BY "|"
+               INTO U-NAME-IN
+                    U-PASS-IN
+                    U-FNAME
+                    U-LNAME
+                    U-UNIV-IN
+                    U-MAJOR-IN
+                    U-GRAD-IN
+                    U-ABOUT-IN
+                    EXP-COUNT-TXT
+                    EXP-ALL
+                    EDU-COUNT-TXT
+                    EDU-ALL
+                    U-SEC-Q-IN
+                    U-SEC-A-IN
+                    SKILL-COUNT-TXT
+                    SKILL-FLAGS-TXT
+           END-UNSTRING
+           .
+
+       TALLY-ROW.
+           PERFORM TALLY-GRAD-YEAR
+           PERFORM TALLY-MAJOR
+           PERFORM TALLY-UNIV
+           PERFORM TALLY-EXP-EDU-FILL
+           .
+
+       TALLY-GRAD-YEAR.
+           IF FUNCTION TRIM(U-GRAD-IN) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO FOUND
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > GRAD-YEAR-COUNT
+               IF GY-YEAR(WS-I) = U-GRAD-IN
+                   ADD 1 TO GY-COUNT(WS-I)
+                   MOVE 1 TO FOUND
+               END-IF
+           END-PERFORM
+           IF FOUND = 0 AND GRAD-YEAR-COUNT < 200
+               ADD 1 TO GRAD-YEAR-COUNT
+               MOVE U-GRAD-IN TO GY-YEAR(GRAD-YEAR-COUNT)
+               MOVE 1 TO GY-COUNT(GRAD-YEAR-COUNT)
+           END-IF
+           .
+
+       TALLY-MAJOR.
+           IF FUNCTION TRIM(U-MAJOR-IN) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO FOUND
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > MAJOR-COUNT
+               IF MJ-NAME(WS-I) = U-MAJOR-IN
+                   ADD 1 TO MJ-COUNT(WS-I)
+                   MOVE 1 TO FOUND
+               END-IF
+           END-PERFORM
+           IF FOUND = 0 AND MAJOR-COUNT < 200
+               ADD 1 TO MAJOR-COUNT
+               MOVE U-MAJOR-IN TO MJ-NAME(MAJOR-COUNT)
+               MOVE 1 TO MJ-COUNT(MAJOR-COUNT)
+           END-IF
+           .
+
+       TALLY-UNIV.
+           IF FUNCTION TRIM(U-UNIV-IN) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO FOUND
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > UNIV-COUNT
+               IF UV-NAME(WS-I) = U-UNIV-IN
+                   ADD 1 TO UV-COUNT(WS-I)
+                   MOVE 1 TO FOUND
+               END-IF
+           END-PERFORM
+           IF FOUND = 0 AND UNIV-COUNT < 200
+               ADD 1 TO UNIV-COUNT
+               MOVE U-UNIV-IN TO UV-NAME(UNIV-COUNT)
+               MOVE 1 TO UV-COUNT(UNIV-COUNT)
+           END-IF
+           .
+
+       TALLY-EXP-EDU-FILL.
+           IF EXP-COUNT-TXT(1:1) = "0" OR EXP-ALL = SPACES
+               ADD 1 TO EXP-BLANK-COUNT
+           ELSE
+               ADD 1 TO EXP-FILLED-COUNT
+           END-IF
+
+           IF EDU-COUNT-TXT(1:1) = "0" OR EDU-ALL = SPACES
+               ADD 1 TO EDU-BLANK-COUNT
+           ELSE
+               ADD 1 TO EDU-FILLED-COUNT
+           END-IF
+           .
+
+       PRINT-TOTAL.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-TOTAL TO WS-NUM-EDIT
+           STRING "Total accounts on file: " FUNCTION TRIM(WS-NUM-EDIT)
+               DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           .
+
+       PRINT-GRAD-YEAR-BREAKDOWN.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE "Accounts by graduation year:" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           IF GRAD-YEAR-COUNT = 0
+               MOVE "  (none on file)" TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           ELSE
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > GRAD-YEAR-COUNT
+                   MOVE SPACES TO REPORT-RECORD
+                   MOVE GY-COUNT(WS-I) TO WS-NUM-EDIT
+                   STRING "  " GY-YEAR(WS-I) ": " FUNCTION TRIM(WS-NUM-EDIT)
+                       DELIMITED BY SIZE
+                       INTO REPORT-RECORD
+                   END-STRING
+                   WRITE REPORT-RECORD
+               END-PERFORM
+           END-IF
+           .
+
+       PRINT-TOP-MAJOR.
+           MOVE 0 TO BEST-IDX
+           MOVE 0 TO BEST-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > MAJOR-COUNT
+               IF MJ-COUNT(WS-I) > BEST-COUNT
+                   MOVE MJ-COUNT(WS-I) TO BEST-COUNT
+                   MOVE WS-I TO BEST-IDX
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO REPORT-RECORD
+           IF BEST-IDX = 0
+               MOVE "Most common major: (none on file)" TO REPORT-RECORD
+           ELSE
+               MOVE BEST-COUNT TO WS-NUM-EDIT
+               STRING "Most common major: " FUNCTION TRIM(MJ-NAME(BEST-IDX))
+                      " (" FUNCTION TRIM(WS-NUM-EDIT) " accounts)"
+                   DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               END-STRING
+           END-IF
+           WRITE REPORT-RECORD
+           .
+
+       PRINT-TOP-UNIV.
+           MOVE 0 TO BEST-IDX
+           MOVE 0 TO BEST-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > UNIV-COUNT
+               IF UV-COUNT(WS-I) > BEST-COUNT
+                   MOVE UV-COUNT(WS-I) TO BEST-COUNT
+                   MOVE WS-I TO BEST-IDX
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO REPORT-RECORD
+           IF BEST-IDX = 0
+               MOVE "Most common university: (none on file)" TO REPORT-RECORD
+           ELSE
+               MOVE BEST-COUNT TO WS-NUM-EDIT
+               STRING "Most common university: " FUNCTION TRIM(UV-NAME(BEST-IDX))
+                      " (" FUNCTION TRIM(WS-NUM-EDIT) " accounts)"
+                   DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               END-STRING
+           END-IF
+           WRITE REPORT-RECORD
+           .
+
+       PRINT-FILLED-VS-BLANK.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE EXP-FILLED-COUNT TO WS-NUM-EDIT
+           MOVE EXP-BLANK-COUNT TO WS-NUM-EDIT-2
+           STRING "Experience filled: " FUNCTION TRIM(WS-NUM-EDIT)
+                  "  blank: " FUNCTION TRIM(WS-NUM-EDIT-2)
+               DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE EDU-FILLED-COUNT TO WS-NUM-EDIT
+           MOVE EDU-BLANK-COUNT TO WS-NUM-EDIT-2
+           STRING "Education filled: " FUNCTION TRIM(WS-NUM-EDIT)
+                  "  blank: " FUNCTION TRIM(WS-NUM-EDIT-2)
+               DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           .
