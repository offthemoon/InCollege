@@ -11,6 +11,27 @@
            SELECT ACCOUNTS-FILE ASSIGN TO "accounts_info.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS ACCOUNTS-STATUS.
+           SELECT ACCOUNTS-TEMP-FILE ASSIGN TO "accounts_info.dat.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACCOUNTS-TEMP-STATUS.
+           SELECT JOBS-FILE ASSIGN TO "jobs_info.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOBS-STATUS.
+           SELECT JOBS-TEMP-FILE ASSIGN TO "jobs_info.dat.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOBS-TEMP-STATUS.
+           SELECT CONNECTIONS-FILE ASSIGN TO "connections_info.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONN-STATUS.
+           SELECT CONNECTIONS-TEMP-FILE ASSIGN TO "connections_info.dat.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONN-TEMP-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "login_audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT RECON-FILE ASSIGN TO "accounts_reconciliation_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECON-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,11 +43,39 @@
        01 OUTPUT-RECORD                    PIC X(300).
 
        FD ACCOUNTS-FILE.
-       01 ACCT-RECORD                      PIC X(4000).
+       01 ACCT-RECORD                      PIC X(4500).
+
+       FD ACCOUNTS-TEMP-FILE.
+       01 ACCT-TEMP-RECORD                 PIC X(4500).
+
+       FD JOBS-FILE.
+       01 JOB-RECORD                       PIC X(500).
+
+       FD JOBS-TEMP-FILE.
+       01 JOB-TEMP-RECORD                  PIC X(500).
+
+       FD CONNECTIONS-FILE.
+       01 CONN-RECORD                      PIC X(100).
+
+       FD CONNECTIONS-TEMP-FILE.
+       01 CONN-TEMP-RECORD                 PIC X(100).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD                     PIC X(200).
+
+       FD RECON-FILE.
+       01 RECON-RECORD                     PIC X(500).
 
        WORKING-STORAGE SECTION.
 
        01 ACCOUNTS-STATUS                  PIC XX VALUE "00".
+       01 ACCOUNTS-TEMP-STATUS             PIC XX VALUE "00".
+       01 JOBS-STATUS                      PIC XX VALUE "00".
+       01 JOBS-TEMP-STATUS                 PIC XX VALUE "00".
+       01 CONN-STATUS                      PIC XX VALUE "00".
+       01 CONN-TEMP-STATUS                 PIC XX VALUE "00".
+       01 AUDIT-STATUS                     PIC XX VALUE "00".
+       01 RECON-STATUS                     PIC XX VALUE "00".
        01 INFILE-EOF                       PIC 9 VALUE 0.
 
        01 INPUT-FILENAME                   PIC X(120) VALUE "Wk3-In/t8.txt".
@@ -36,17 +85,26 @@
 
        01 CHOICE                           PIC 9 VALUE 0.
        01 LOGIN-SUCCESS                    PIC 9 VALUE 0.
-       01 USER-COUNT                       PIC 9 VALUE 0.
+       01 USER-COUNT                       PIC 999 VALUE 0.
        01 FOUND                            PIC 9 VALUE 0.
-       01 CURRENT-USER-ID                  PIC 9 VALUE 0.
+       01 CURRENT-USER-ID                  PIC 999 VALUE 0.
+       01 VIEW-USER-ID                     PIC 999 VALUE 0.
+       01 FOUND-USER-ID                    PIC 999 VALUE 0.
 
        01 WS-OUT                           PIC X(300) VALUE SPACES.
        01 USERNAME                         PIC X(15)  VALUE SPACES.
        01 PASSWORD                         PIC X(12)  VALUE SPACES.
 
-       01 WS-I                             PIC 99 VALUE 0.
-       01 WS-J                             PIC 99 VALUE 0.
-       01 WS-K                             PIC 99 VALUE 0.
+       01 WS-I                             PIC 999 VALUE 0.
+       01 WS-J                             PIC 9(4) VALUE 0.
+       01 WS-K                             PIC 9(4) VALUE 0.
+
+*> Zero-suppressing de-editing field: numeric DISPLAY counters in this
+*> program are stored zero-padded, and FUNCTION TRIM only removes
+*> spaces, not zeros, so a count is moved here before it is strung
+*> into any message shown to the user.
+       01 WS-NUM-EDIT                      PIC Z(4)9.
+       01 WS-SKILL-NAME                    PIC X(40) VALUE SPACES.
        01 WS-LEN                           PIC 99 VALUE 0.
        01 WS-CH                            PIC X  VALUE SPACE.
        01 HAS-UPPER                        PIC 9  VALUE 0.
@@ -61,6 +119,8 @@
 
        01 EXP-COUNT-TXT                    PIC X(2) VALUE SPACES.
        01 EDU-COUNT-TXT                    PIC X(2) VALUE SPACES.
+       01 SKILL-COUNT-TXT                  PIC X(2) VALUE SPACES.
+       01 SKILL-FLAGS-TXT                  PIC X(5) VALUE SPACES.
 
        01 EXP-ALL                          PIC X(1200) VALUE SPACES.
        01 EDU-ALL                          PIC X(600)  VALUE SPACES.
@@ -70,8 +130,23 @@
        01 EXP-PTR                          PIC 9(4) VALUE 1.
        01 EDU-PTR                          PIC 9(4) VALUE 1.
 
+       01 ROW-FLAGGED                      PIC 9 VALUE 0.
+       01 ANY-ROW-FLAGGED                  PIC 9 VALUE 0.
+       01 RECON-REASON-COUNT                PIC 9 VALUE 0.
+       01 RECON-REASON-TAB.
+           05 RECON-REASON OCCURS 8 TIMES  PIC X(80).
+       01 WS-RECON-MSG                     PIC X(80) VALUE SPACES.
+       01 RAW-ACCT-LINE                    PIC X(4500) VALUE SPACES.
+
+*> ---------------------------------------------------------------
+*> In-memory student accounts table. Loaded from accounts_info.dat
+*> and rewritten (crash-safe) by SAVE-ACCOUNTS. 500 slots replaces
+*> the old OCCURS 5 ceiling so enrollment can actually grow; lookups
+*> remain by linear scan on U-NAME, the same pattern CHECK-USERNAME
+*> and AUTHENTICATE already used against the 5-row table.
+*> ---------------------------------------------------------------
        01 USERS.
-           05 USER-ENTRY OCCURS 5 TIMES.
+           05 USER-ENTRY OCCURS 500 TIMES.
                10 U-NAME                   PIC X(15).
                10 U-PASS                   PIC X(12).
                10 U-FNAME                  PIC X(15).
@@ -80,8 +155,13 @@
                10 U-MAJOR                  PIC X(50).
                10 U-GRAD                   PIC X(4).
                10 U-ABOUT                  PIC X(200).
+               10 U-SEC-QUESTION           PIC X(60).
+               10 U-SEC-ANSWER             PIC X(50).
                10 U-EXP-COUNT              PIC 9.
                10 U-EDU-COUNT              PIC 9.
+               10 U-SKILL-COUNT            PIC 9.
+               10 U-SKILL-FLAGS.
+                  15 U-SKILL-DONE          PIC 9 OCCURS 5 TIMES.
                10 U-EXP.
                   15 U-EXP-ENTRY OCCURS 3 TIMES.
                      20 U-EXP-TITLE        PIC X(50).
@@ -94,13 +174,74 @@
                      20 U-EDU-UNIV         PIC X(50).
                      20 U-EDU-YEARS        PIC X(20).
 
+*> ---------------------------------------------------------------
+*> Security-question catalog offered at account creation, and the
+*> job/internship board, same "|"-delimited line-sequential style
+*> as accounts_info.dat.
+*> ---------------------------------------------------------------
+       01 SEC-QUESTION-CHOICE               PIC 9 VALUE 0.
+       01 SEC-ANSWER-INPUT                  PIC X(50) VALUE SPACES.
+       01 SEC-QUESTIONS.
+           05 SEC-QUESTION-TEXT OCCURS 3 TIMES PIC X(60) VALUE SPACES.
+
+       01 JOB-COUNT                         PIC 999 VALUE 0.
+       01 JOBS.
+           05 JOB-ENTRY OCCURS 200 TIMES.
+               10 J-EMPLOYER                PIC X(50).
+               10 J-TITLE                   PIC X(50).
+               10 J-DESC                    PIC X(200).
+               10 J-LOCATION                PIC X(50).
+               10 J-UNIV                    PIC X(50).
+               10 J-POSTED                  PIC X(10).
+       01 JOB-SEARCH-TEXT                   PIC X(50) VALUE SPACES.
+       01 JOB-MATCH-COUNT                   PIC 999 VALUE 0.
+
+*> ---------------------------------------------------------------
+*> Connections table: one row per connection request, keyed by the
+*> requester's and recipient's usernames, with a pending/accepted/
+*> declined status byte.
+*> ---------------------------------------------------------------
+       01 CONN-COUNT                        PIC 9999 VALUE 0.
+       01 CONNECTIONS.
+           05 CONN-ENTRY OCCURS 1000 TIMES.
+               10 C-USER-A                  PIC X(15).
+               10 C-USER-B                  PIC X(15).
+               10 C-STATUS                  PIC X(1).
+                  88 CONN-PENDING  VALUE "P".
+                  88 CONN-ACCEPTED VALUE "A".
+                  88 CONN-DECLINED VALUE "D".
+
+       01 MATCH-LIST.
+           05 MATCH-ENTRY OCCURS 500 TIMES  PIC 999.
+       01 MATCH-COUNT                       PIC 999 VALUE 0.
+       01 MATCH-PICK                        PIC 999 VALUE 0.
+       01 MATCH-PICK-TEXT                   PIC X(3) VALUE SPACES.
+       01 MATCH-PICK-OK                     PIC 9 VALUE 0.
+
+       01 AUDIT-SEQ                         PIC 9(6) VALUE 0.
+       01 AUDIT-SEQ-TXT                     PIC X(6) VALUE SPACES.
+       01 WS-NOW                            PIC X(21) VALUE SPACES.
+       01 AUDIT-RESULT                      PIC X(1) VALUE SPACE.
+
+       01 WS-RENAME-STATUS                  PIC S9(9) COMP-5 VALUE 0.
+       01 SAVE-ACCOUNTS-OK                  PIC 9 VALUE 0.
+       01 SAVE-JOBS-OK                      PIC 9 VALUE 0.
+       01 SAVE-CONNECTIONS-OK                PIC 9 VALUE 0.
+       01 AUDIT-WRITE-OK                    PIC 9 VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN.
            PERFORM SETUP-FILENAMES
            OPEN INPUT INPUT-FILE
            OPEN OUTPUT OUTPUT-FILE
+           PERFORM LOAD-SECURITY-QUESTIONS
            PERFORM ENSURE-ACCOUNTS-FILE
            PERFORM LOAD-ACCOUNTS
+           PERFORM ENSURE-JOBS-FILE
+           PERFORM LOAD-JOBS
+           PERFORM ENSURE-CONNECTIONS-FILE
+           PERFORM LOAD-CONNECTIONS
+           PERFORM ENSURE-AUDIT-FILE
            PERFORM MAIN-MENU
            PERFORM END-PROGRAM
            .
@@ -159,6 +300,42 @@
            END-IF
            .
 
+*> the match list can run past 9 entries now that accounts scale to
+*> 500, so match-number picks need a full numeric field, not the
+*> single-digit menu-choice reader above.
+       GET-MATCH-PICK.
+           PERFORM READ-INPUT
+           MOVE 0 TO MATCH-PICK
+           MOVE 1 TO MATCH-PICK-OK
+           MOVE SPACES TO MATCH-PICK-TEXT
+           MOVE WS-OUT(1:3) TO MATCH-PICK-TEXT
+
+           IF MATCH-PICK-TEXT(1:1) < "0" OR MATCH-PICK-TEXT(1:1) > "9"
+               MOVE 0 TO MATCH-PICK-OK
+           END-IF
+           IF MATCH-PICK-TEXT(2:1) NOT = SPACE AND
+              (MATCH-PICK-TEXT(2:1) < "0" OR MATCH-PICK-TEXT(2:1) > "9")
+               MOVE 0 TO MATCH-PICK-OK
+           END-IF
+           IF MATCH-PICK-TEXT(3:1) NOT = SPACE AND
+              (MATCH-PICK-TEXT(3:1) < "0" OR MATCH-PICK-TEXT(3:1) > "9")
+               MOVE 0 TO MATCH-PICK-OK
+           END-IF
+
+           IF MATCH-PICK-OK = 1
+               COMPUTE MATCH-PICK = FUNCTION NUMVAL(MATCH-PICK-TEXT)
+           END-IF
+           .
+
+       LOAD-SECURITY-QUESTIONS.
+           MOVE "What is your pet's name?"
+               TO SEC-QUESTION-TEXT(1)
+           MOVE "What is your mother's maiden name?"
+               TO SEC-QUESTION-TEXT(2)
+           MOVE "What was the name of your first school?"
+               TO SEC-QUESTION-TEXT(3)
+           .
+
        ENSURE-ACCOUNTS-FILE.
            MOVE "00" TO ACCOUNTS-STATUS
            OPEN INPUT ACCOUNTS-FILE
@@ -170,6 +347,58 @@
            END-IF
            .
 
+       ENSURE-JOBS-FILE.
+           MOVE "00" TO JOBS-STATUS
+           OPEN INPUT JOBS-FILE
+           IF JOBS-STATUS NOT = "00"
+               OPEN OUTPUT JOBS-FILE
+               CLOSE JOBS-FILE
+           ELSE
+               CLOSE JOBS-FILE
+           END-IF
+           .
+
+       ENSURE-CONNECTIONS-FILE.
+           MOVE "00" TO CONN-STATUS
+           OPEN INPUT CONNECTIONS-FILE
+           IF CONN-STATUS NOT = "00"
+               OPEN OUTPUT CONNECTIONS-FILE
+               CLOSE CONNECTIONS-FILE
+           ELSE
+               CLOSE CONNECTIONS-FILE
+           END-IF
+           .
+
+       ENSURE-AUDIT-FILE.
+           MOVE 0 TO AUDIT-SEQ
+           MOVE "00" TO AUDIT-STATUS
+           OPEN INPUT AUDIT-FILE
+           IF AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+           ELSE
+*> seed the sequence counter from the highest sequence number
+*> already on disk so a restart never reuses one, across runs.
+               PERFORM UNTIL 1 = 2
+                   READ AUDIT-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           UNSTRING AUDIT-RECORD DELIMITED BY "|"
+                               INTO AUDIT-SEQ-TXT
+                           END-UNSTRING
+                           IF AUDIT-SEQ-TXT IS NUMERIC
+                               IF FUNCTION NUMVAL(AUDIT-SEQ-TXT) > AUDIT-SEQ
+                                   MOVE FUNCTION NUMVAL(AUDIT-SEQ-TXT)
+                                       TO AUDIT-SEQ
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           END-IF
+           .
+
        CLEAR-USER-ROW.
            MOVE SPACES TO U-NAME(WS-I)
            MOVE SPACES TO U-PASS(WS-I)
@@ -179,8 +408,14 @@
            MOVE SPACES TO U-MAJOR(WS-I)
            MOVE SPACES TO U-GRAD(WS-I)
            MOVE SPACES TO U-ABOUT(WS-I)
+           MOVE SPACES TO U-SEC-QUESTION(WS-I)
+           MOVE SPACES TO U-SEC-ANSWER(WS-I)
            MOVE 0 TO U-EXP-COUNT(WS-I)
            MOVE 0 TO U-EDU-COUNT(WS-I)
+           MOVE 0 TO U-SKILL-COUNT(WS-I)
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 5
+               MOVE 0 TO U-SKILL-DONE(WS-I, WS-J)
+           END-PERFORM
            PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 3
                MOVE SPACES TO U-EXP-TITLE(WS-I, WS-J)
                MOVE SPACES TO U-EXP-COMP(WS-I, WS-J)
@@ -194,30 +429,83 @@
 
        LOAD-ACCOUNTS.
            MOVE 0 TO USER-COUNT
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+           MOVE 0 TO ANY-ROW-FLAGGED
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 500
                PERFORM CLEAR-USER-ROW
            END-PERFORM
 
+           OPEN OUTPUT RECON-FILE
+           MOVE "--- Account Reconciliation Report ---" TO RECON-RECORD
+           WRITE RECON-RECORD
+
            OPEN INPUT ACCOUNTS-FILE
            PERFORM UNTIL 1 = 2
                READ ACCOUNTS-FILE
                    AT END
                        EXIT PERFORM
                    NOT AT END
-                       IF USER-COUNT < 5
+                       IF USER-COUNT < 500
+                           MOVE ACCT-RECORD TO RAW-ACCT-LINE
                            ADD 1 TO USER-COUNT
                            MOVE USER-COUNT TO WS-I
                            PERFORM CLEAR-USER-ROW
                            PERFORM PARSE-ACCOUNT-LINE
+                           PERFORM REPORT-ROW-IF-FLAGGED
+*> a row with no username can never log in, be found, or be
+*> addressed, so it is dropped from the table here rather than
+*> occupying a slot toward the 500-account ceiling forever.
+                           IF U-NAME(WS-I) = SPACES
+                               PERFORM CLEAR-USER-ROW
+                               SUBTRACT 1 FROM USER-COUNT
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
            CLOSE ACCOUNTS-FILE
+
+           IF ANY-ROW-FLAGGED = 0
+               MOVE "No malformed rows detected." TO RECON-RECORD
+               WRITE RECON-RECORD
+           END-IF
+           CLOSE RECON-FILE
+           .
+
+       REPORT-ROW-IF-FLAGGED.
+           IF ROW-FLAGGED = 1
+               MOVE 1 TO ANY-ROW-FLAGGED
+               PERFORM VARYING WS-K FROM 1 BY 1
+                   UNTIL WS-K > RECON-REASON-COUNT
+                   MOVE SPACES TO RECON-RECORD
+                   STRING "Row for user '" FUNCTION TRIM(U-NAME(WS-I))
+                          "': " FUNCTION TRIM(RECON-REASON(WS-K))
+                       DELIMITED BY SIZE
+                       INTO RECON-RECORD
+                   END-STRING
+                   WRITE RECON-RECORD
+               END-PERFORM
+               MOVE SPACES TO RECON-RECORD
+               STRING "  raw line: " FUNCTION TRIM(RAW-ACCT-LINE)
+                   DELIMITED BY SIZE
+                   INTO RECON-RECORD
+               END-STRING
+               WRITE RECON-RECORD
+           END-IF
+           .
+
+       ADD-RECON-REASON.
+           IF RECON-REASON-COUNT < 8
+               ADD 1 TO RECON-REASON-COUNT
+               MOVE WS-RECON-MSG TO RECON-REASON(RECON-REASON-COUNT)
+           END-IF
            .
 
        PARSE-ACCOUNT-LINE.
+           MOVE 0 TO ROW-FLAGGED
+           MOVE 0 TO RECON-REASON-COUNT
            MOVE SPACES TO EXP-COUNT-TXT
            MOVE SPACES TO EDU-COUNT-TXT
+           MOVE SPACES TO SKILL-COUNT-TXT
+           MOVE SPACES TO SKILL-FLAGS-TXT
            MOVE SPACES TO EXP-ALL
            MOVE SPACES TO EDU-ALL
 
@@ -234,20 +522,73 @@
                     EXP-ALL
                     EDU-COUNT-TXT
                     EDU-ALL
+                    U-SEC-QUESTION(WS-I)
+                    U-SEC-ANSWER(WS-I)
+                    SKILL-COUNT-TXT
+                    SKILL-FLAGS-TXT
            END-UNSTRING
 
+           IF U-NAME(WS-I) = SPACES
+               MOVE 1 TO ROW-FLAGGED
+               MOVE "missing username, row dropped" TO WS-RECON-MSG
+               PERFORM ADD-RECON-REASON
+           END-IF
+
            IF EXP-COUNT-TXT(1:1) >= "0" AND EXP-COUNT-TXT(1:1) <= "3"
+                   AND EXP-COUNT-TXT(2:1) = SPACE
                COMPUTE U-EXP-COUNT(WS-I) =
                    FUNCTION NUMVAL(EXP-COUNT-TXT(1:1))
            ELSE
                MOVE 0 TO U-EXP-COUNT(WS-I)
+               MOVE 1 TO ROW-FLAGGED
+               MOVE "experience count unreadable, zeroed" TO WS-RECON-MSG
+               PERFORM ADD-RECON-REASON
            END-IF
 
            IF EDU-COUNT-TXT(1:1) >= "0" AND EDU-COUNT-TXT(1:1) <= "3"
+                   AND EDU-COUNT-TXT(2:1) = SPACE
                COMPUTE U-EDU-COUNT(WS-I) =
                    FUNCTION NUMVAL(EDU-COUNT-TXT(1:1))
            ELSE
                MOVE 0 TO U-EDU-COUNT(WS-I)
+               MOVE 1 TO ROW-FLAGGED
+               MOVE "education count unreadable, zeroed" TO WS-RECON-MSG
+               PERFORM ADD-RECON-REASON
+           END-IF
+
+           IF SKILL-COUNT-TXT(1:1) >= "0" AND SKILL-COUNT-TXT(1:1) <= "5"
+                   AND SKILL-COUNT-TXT(2:1) = SPACE
+               COMPUTE U-SKILL-COUNT(WS-I) =
+                   FUNCTION NUMVAL(SKILL-COUNT-TXT(1:1))
+           ELSE
+               MOVE 0 TO U-SKILL-COUNT(WS-I)
+               MOVE 1 TO ROW-FLAGGED
+               MOVE "skill count unreadable, zeroed" TO WS-RECON-MSG
+               PERFORM ADD-RECON-REASON
+           END-IF
+
+           IF SKILL-FLAGS-TXT = SPACES
+               MOVE "00000" TO U-SKILL-FLAGS(WS-I)
+               IF U-SKILL-COUNT(WS-I) > 0
+                   MOVE 1 TO ROW-FLAGGED
+                   MOVE "skill flags missing, reset to none completed"
+                       TO WS-RECON-MSG
+                   PERFORM ADD-RECON-REASON
+               END-IF
+           ELSE
+               IF SKILL-FLAGS-TXT(1:1) NOT >= "0" OR SKILL-FLAGS-TXT(1:1) NOT <= "1"
+                  OR SKILL-FLAGS-TXT(2:1) NOT >= "0" OR SKILL-FLAGS-TXT(2:1) NOT <= "1"
+                  OR SKILL-FLAGS-TXT(3:1) NOT >= "0" OR SKILL-FLAGS-TXT(3:1) NOT <= "1"
+                  OR SKILL-FLAGS-TXT(4:1) NOT >= "0" OR SKILL-FLAGS-TXT(4:1) NOT <= "1"
+                  OR SKILL-FLAGS-TXT(5:1) NOT >= "0" OR SKILL-FLAGS-TXT(5:1) NOT <= "1"
+                   MOVE "00000" TO U-SKILL-FLAGS(WS-I)
+                   MOVE 1 TO ROW-FLAGGED
+                   MOVE "skill flags unreadable, reset to none completed"
+                       TO WS-RECON-MSG
+                   PERFORM ADD-RECON-REASON
+               ELSE
+                   MOVE SKILL-FLAGS-TXT TO U-SKILL-FLAGS(WS-I)
+               END-IF
            END-IF
 
            PERFORM PARSE-EXP
@@ -261,6 +602,9 @@
            END-IF
            IF EXP-ALL = SPACES
                MOVE 0 TO U-EXP-COUNT(WS-I)
+               MOVE 1 TO ROW-FLAGGED
+               MOVE "experience entries missing, zeroed" TO WS-RECON-MSG
+               PERFORM ADD-RECON-REASON
                EXIT PARAGRAPH
            END-IF
 
@@ -287,6 +631,9 @@
            END-IF
            IF EDU-ALL = SPACES
                MOVE 0 TO U-EDU-COUNT(WS-I)
+               MOVE 1 TO ROW-FLAGGED
+               MOVE "education entries missing, zeroed" TO WS-RECON-MSG
+               PERFORM ADD-RECON-REASON
                EXIT PARAGRAPH
            END-IF
 
@@ -305,13 +652,35 @@
            END-PERFORM
            .
 
+*> ---------------------------------------------------------------
+*> Crash-safe save: write the full table to a temp file, close it
+*> to confirm every byte hit disk, then atomically rename it over
+*> accounts_info.dat. A crash mid-write leaves the original file
+*> untouched; a crash after the rename call either lands before or
+*> after the (atomic) replace, never mid-replace.
+*> ---------------------------------------------------------------
+*> Crash-safe save: the temp file's FILE STATUS is checked after the
+*> open, every write, and the close, and the rename call's return
+*> code is checked too. accounts_info.dat is only ever replaced, and
+*> SAVE-ACCOUNTS-OK only ever set, once every one of those steps is
+*> confirmed to have actually succeeded; callers must test
+*> SAVE-ACCOUNTS-OK before telling the student their data was saved.
        SAVE-ACCOUNTS.
-           OPEN OUTPUT ACCOUNTS-FILE
+           MOVE 0 TO SAVE-ACCOUNTS-OK
+
+           OPEN OUTPUT ACCOUNTS-TEMP-FILE
+           IF ACCOUNTS-TEMP-STATUS NOT = "00"
+               MOVE "Error: could not open the temporary accounts file; nothing was saved."
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
            IF USER-COUNT > 0
                PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > USER-COUNT
                    PERFORM BUILD-EXP-ALL
                    PERFORM BUILD-EDU-ALL
-                   MOVE SPACES TO ACCT-RECORD
+                   MOVE SPACES TO ACCT-TEMP-RECORD
                    STRING
                        FUNCTION TRIM(U-NAME(WS-I)) "|"
                        FUNCTION TRIM(U-PASS(WS-I)) "|"
@@ -324,14 +693,44 @@
                        FUNCTION TRIM(EXP-COUNT-TXT) "|"
                        FUNCTION TRIM(EXP-ALL) "|"
                        FUNCTION TRIM(EDU-COUNT-TXT) "|"
-                       FUNCTION TRIM(EDU-ALL)
+                       FUNCTION TRIM(EDU-ALL) "|"
+                       FUNCTION TRIM(U-SEC-QUESTION(WS-I)) "|"
+                       FUNCTION TRIM(U-SEC-ANSWER(WS-I)) "|"
+                       U-SKILL-COUNT(WS-I) "|"
+                       U-SKILL-FLAGS(WS-I)
                        DELIMITED BY SIZE
-                       INTO ACCT-RECORD
+                       INTO ACCT-TEMP-RECORD
                    END-STRING
-                   WRITE ACCT-RECORD
+                   WRITE ACCT-TEMP-RECORD
+                   IF ACCOUNTS-TEMP-STATUS NOT = "00"
+                       MOVE "Error: could not write the temporary accounts file; nothing was saved."
+                           TO WS-OUT
+                       PERFORM PRINT-LINE
+                       CLOSE ACCOUNTS-TEMP-FILE
+                       EXIT PARAGRAPH
+                   END-IF
                END-PERFORM
            END-IF
-           CLOSE ACCOUNTS-FILE
+
+           CLOSE ACCOUNTS-TEMP-FILE
+           IF ACCOUNTS-TEMP-STATUS NOT = "00"
+               MOVE "Error: could not close the temporary accounts file; nothing was saved."
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "CBL_RENAME_FILE" USING
+               "accounts_info.dat.tmp" "accounts_info.dat"
+               RETURNING WS-RENAME-STATUS
+           IF WS-RENAME-STATUS NOT = 0
+               MOVE "Error: could not replace the accounts file; nothing was saved."
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO SAVE-ACCOUNTS-OK
            .
 
        BUILD-EXP-ALL.
@@ -391,6 +790,228 @@
            END-PERFORM
            .
 
+*> ---------------------------------------------------------------
+*> Job/internship board, loaded/saved the same "|"-delimited line-
+*> sequential way accounts_info.dat already is.
+*> ---------------------------------------------------------------
+       LOAD-JOBS.
+           MOVE 0 TO JOB-COUNT
+           OPEN INPUT JOBS-FILE
+           PERFORM UNTIL 1 = 2
+               READ JOBS-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF JOB-COUNT < 200
+                           ADD 1 TO JOB-COUNT
+                           MOVE JOB-COUNT TO WS-K
+                           UNSTRING JOB-RECORD DELIMITED BY "|"
+                               INTO J-EMPLOYER(WS-K)
+                                    J-TITLE(WS-K)
+                                    J-DESC(WS-K)
+                                    J-LOCATION(WS-K)
+                                    J-UNIV(WS-K)
+                                    J-POSTED(WS-K)
+                           END-UNSTRING
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOBS-FILE
+           .
+
+*> Crash-safe save, same temp-file-then-rename pattern SAVE-ACCOUNTS
+*> uses: jobs_info.dat is only ever replaced, and SAVE-JOBS-OK only
+*> ever set, once every step below is confirmed to have succeeded.
+       SAVE-JOBS.
+           MOVE 0 TO SAVE-JOBS-OK
+
+           OPEN OUTPUT JOBS-TEMP-FILE
+           IF JOBS-TEMP-STATUS NOT = "00"
+               MOVE "Error: could not open the temporary jobs file; nothing was saved."
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF JOB-COUNT > 0
+               PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > JOB-COUNT
+                   MOVE SPACES TO JOB-TEMP-RECORD
+                   STRING
+                       FUNCTION TRIM(J-EMPLOYER(WS-K)) "|"
+                       FUNCTION TRIM(J-TITLE(WS-K)) "|"
+                       FUNCTION TRIM(J-DESC(WS-K)) "|"
+                       FUNCTION TRIM(J-LOCATION(WS-K)) "|"
+                       FUNCTION TRIM(J-UNIV(WS-K)) "|"
+                       FUNCTION TRIM(J-POSTED(WS-K))
+                       DELIMITED BY SIZE
+                       INTO JOB-TEMP-RECORD
+                   END-STRING
+                   WRITE JOB-TEMP-RECORD
+                   IF JOBS-TEMP-STATUS NOT = "00"
+                       MOVE "Error: could not write the temporary jobs file; nothing was saved."
+                           TO WS-OUT
+                       PERFORM PRINT-LINE
+                       CLOSE JOBS-TEMP-FILE
+                       EXIT PARAGRAPH
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           CLOSE JOBS-TEMP-FILE
+           IF JOBS-TEMP-STATUS NOT = "00"
+               MOVE "Error: could not close the temporary jobs file; nothing was saved."
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "CBL_RENAME_FILE" USING
+               "jobs_info.dat.tmp" "jobs_info.dat"
+               RETURNING WS-RENAME-STATUS
+           IF WS-RENAME-STATUS NOT = 0
+               MOVE "Error: could not replace the jobs file; nothing was saved."
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO SAVE-JOBS-OK
+           .
+
+*> ---------------------------------------------------------------
+*> Connections table, loaded/saved the same way.
+*> ---------------------------------------------------------------
+       LOAD-CONNECTIONS.
+           MOVE 0 TO CONN-COUNT
+           OPEN INPUT CONNECTIONS-FILE
+           PERFORM UNTIL 1 = 2
+               READ CONNECTIONS-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF CONN-COUNT < 1000
+                           ADD 1 TO CONN-COUNT
+                           MOVE CONN-COUNT TO WS-K
+                           UNSTRING CONN-RECORD DELIMITED BY "|"
+                               INTO C-USER-A(WS-K)
+                                    C-USER-B(WS-K)
+                                    C-STATUS(WS-K)
+                           END-UNSTRING
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTIONS-FILE
+           .
+
+*> Crash-safe save, same temp-file-then-rename pattern SAVE-ACCOUNTS
+*> uses: connections_info.dat is only ever replaced, and
+*> SAVE-CONNECTIONS-OK only ever set, once every step below is
+*> confirmed to have succeeded.
+       SAVE-CONNECTIONS.
+           MOVE 0 TO SAVE-CONNECTIONS-OK
+
+           OPEN OUTPUT CONNECTIONS-TEMP-FILE
+           IF CONN-TEMP-STATUS NOT = "00"
+               MOVE "Error: could not open the temporary connections file; nothing was saved."
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF CONN-COUNT > 0
+               PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > CONN-COUNT
+                   MOVE SPACES TO CONN-TEMP-RECORD
+                   STRING
+                       FUNCTION TRIM(C-USER-A(WS-K)) "|"
+                       FUNCTION TRIM(C-USER-B(WS-K)) "|"
+                       C-STATUS(WS-K)
+                       DELIMITED BY SIZE
+                       INTO CONN-TEMP-RECORD
+                   END-STRING
+                   WRITE CONN-TEMP-RECORD
+                   IF CONN-TEMP-STATUS NOT = "00"
+                       MOVE "Error: could not write the temporary connections file; nothing was saved."
+                           TO WS-OUT
+                       PERFORM PRINT-LINE
+                       CLOSE CONNECTIONS-TEMP-FILE
+                       EXIT PARAGRAPH
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           CLOSE CONNECTIONS-TEMP-FILE
+           IF CONN-TEMP-STATUS NOT = "00"
+               MOVE "Error: could not close the temporary connections file; nothing was saved."
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "CBL_RENAME_FILE" USING
+               "connections_info.dat.tmp" "connections_info.dat"
+               RETURNING WS-RENAME-STATUS
+           IF WS-RENAME-STATUS NOT = 0
+               MOVE "Error: could not replace the connections file; nothing was saved."
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO SAVE-CONNECTIONS-OK
+           .
+
+*> ---------------------------------------------------------------
+*> Login audit trail: one line appended per attempt, success or
+*> not, with a run-local sequence marker and a timestamp so support
+*> can reconstruct what happened to an account.
+*> ---------------------------------------------------------------
+       LOG-LOGIN-ATTEMPT.
+           MOVE 0 TO AUDIT-WRITE-OK
+           ADD 1 TO AUDIT-SEQ
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW
+           IF LOGIN-SUCCESS = 1
+               MOVE "S" TO AUDIT-RESULT
+           ELSE
+               MOVE "F" TO AUDIT-RESULT
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = "00"
+               MOVE "Warning: this login attempt could not be recorded to the audit file."
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO AUDIT-RECORD
+           STRING
+               AUDIT-SEQ "|"
+               FUNCTION TRIM(USERNAME) "|"
+               AUDIT-RESULT "|"
+               WS-NOW
+               DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+           END-STRING
+           WRITE AUDIT-RECORD
+           IF AUDIT-STATUS NOT = "00"
+               MOVE "Warning: this login attempt could not be recorded to the audit file."
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               CLOSE AUDIT-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           CLOSE AUDIT-FILE
+           IF AUDIT-STATUS NOT = "00"
+               MOVE "Warning: this login attempt could not be recorded to the audit file."
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO AUDIT-WRITE-OK
+           .
+
        MAIN-MENU.
            PERFORM UNTIL 1 = 2
                MOVE "Welcome to InCollege!" TO WS-OUT
@@ -399,7 +1020,9 @@
                PERFORM PRINT-LINE
                MOVE "2. Create New Account" TO WS-OUT
                PERFORM PRINT-LINE
-               MOVE "3. Exit" TO WS-OUT
+               MOVE "3. Forgot Password" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "4. Exit" TO WS-OUT
                PERFORM PRINT-LINE
                MOVE "Enter your choice:" TO WS-OUT
                PERFORM PRINT-LINE
@@ -412,6 +1035,8 @@
                    WHEN 2
                        PERFORM CREATE-ACCOUNT
                    WHEN 3
+                       PERFORM FORGOT-PASSWORD
+                   WHEN 4
                        PERFORM END-PROGRAM
                    WHEN OTHER
                        CONTINUE
@@ -420,7 +1045,7 @@
            .
 
        CREATE-ACCOUNT.
-           IF USER-COUNT >= 5
+           IF USER-COUNT >= 500
                MOVE "All permitted accounts have been created, please come back later"
                    TO WS-OUT
                PERFORM PRINT-LINE
@@ -462,12 +1087,47 @@
                EXIT PARAGRAPH
            END-IF
 
+           PERFORM CAPTURE-SECURITY-QA
+
            ADD 1 TO USER-COUNT
            MOVE USER-COUNT TO WS-I
            PERFORM CLEAR-USER-ROW
            MOVE USERNAME TO U-NAME(WS-I)
            MOVE PASSWORD TO U-PASS(WS-I)
+           MOVE SEC-QUESTION-TEXT(SEC-QUESTION-CHOICE) TO U-SEC-QUESTION(WS-I)
+           MOVE SEC-ANSWER-INPUT TO U-SEC-ANSWER(WS-I)
            PERFORM SAVE-ACCOUNTS
+
+           IF SAVE-ACCOUNTS-OK = 1
+               MOVE "Account created successfully!" TO WS-OUT
+           ELSE
+               MOVE "Error: your account could not be saved, please try again." TO WS-OUT
+               SUBTRACT 1 FROM USER-COUNT
+           END-IF
+           PERFORM PRINT-LINE
+           .
+
+       CAPTURE-SECURITY-QA.
+           MOVE 0 TO SEC-QUESTION-CHOICE
+           PERFORM UNTIL SEC-QUESTION-CHOICE >= 1 AND SEC-QUESTION-CHOICE <= 3
+               MOVE "Choose a security question for password recovery:" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "1. What is your pet's name?" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "2. What is your mother's maiden name?" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "3. What was the name of your first school?" TO WS-OUT
+               PERFORM PRINT-LINE
+               PERFORM GET-CHOICE-1DIGIT
+               MOVE CHOICE TO SEC-QUESTION-CHOICE
+           END-PERFORM
+
+           MOVE "Enter the answer to your security question:" TO WS-OUT
+           PERFORM PRINT-LINE
+           PERFORM READ-INPUT
+           PERFORM REQUIRE-NONBLANK
+           MOVE SPACES TO SEC-ANSWER-INPUT
+           MOVE WS-OUT(1:50) TO SEC-ANSWER-INPUT
            .
 
        CHECK-USERNAME.
@@ -493,8 +1153,8 @@
                EXIT PARAGRAPH
            END-IF
 
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LEN
-               MOVE PASSWORD(WS-I:1) TO WS-CH
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-LEN
+               MOVE PASSWORD(WS-J:1) TO WS-CH
 
                IF WS-CH >= "A" AND WS-CH <= "Z"
                    MOVE 1 TO HAS-UPPER
@@ -516,9 +1176,14 @@
            MOVE 0 TO LOGIN-SUCCESS
            MOVE 0 TO CURRENT-USER-ID
            PERFORM UNTIL LOGIN-SUCCESS = 1
-               MOVE "Please enter your username:" TO WS-OUT
+               MOVE "Please enter your username (or FORGOT to reset your password):"
+                   TO WS-OUT
                PERFORM PRINT-LINE
                PERFORM READ-INPUT
+               IF FUNCTION TRIM(WS-OUT) = "FORGOT"
+                   PERFORM FORGOT-PASSWORD
+                   EXIT PARAGRAPH
+               END-IF
                MOVE SPACES TO USERNAME
                MOVE WS-OUT(1:15) TO USERNAME
 
@@ -529,6 +1194,7 @@
                MOVE WS-OUT(1:12) TO PASSWORD
 
                PERFORM AUTHENTICATE
+               PERFORM LOG-LOGIN-ATTEMPT
 
                IF LOGIN-SUCCESS = 1
                    MOVE "You have successfully logged in." TO WS-OUT
@@ -540,6 +1206,7 @@
                END-IF
            END-PERFORM
 
+           PERFORM CHECK-PENDING-CONNECTIONS
            PERFORM POST-LOGIN-MENU
            .
 
@@ -558,34 +1225,118 @@
            END-PERFORM
            .
 
-       POST-LOGIN-MENU.
-           PERFORM UNTIL 1 = 2
-               MOVE "1. Create/Edit My Profile" TO WS-OUT
-               PERFORM PRINT-LINE
-               MOVE "2. View My Profile" TO WS-OUT
-               PERFORM PRINT-LINE
-               MOVE "3. Search for a job" TO WS-OUT
-               PERFORM PRINT-LINE
-               MOVE "4. Find someone you know" TO WS-OUT
+*> ---------------------------------------------------------------
+*> Forgot-password recovery: look the account up, ask the stored
+*> security question, and on a correct answer let the student set
+*> a fresh password that still has to pass VALIDATE-PASSWORD.
+*> ---------------------------------------------------------------
+       FORGOT-PASSWORD.
+           MOVE "Please enter your username:" TO WS-OUT
+           PERFORM PRINT-LINE
+           PERFORM READ-INPUT
+           MOVE SPACES TO USERNAME
+           MOVE WS-OUT(1:15) TO USERNAME
+
+           PERFORM CHECK-USERNAME
+           IF FOUND = 0
+               MOVE "No account found with that username." TO WS-OUT
                PERFORM PRINT-LINE
-               MOVE "5. Learn a new skill" TO WS-OUT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > USER-COUNT
+               IF FUNCTION TRIM(U-NAME(WS-I)) = FUNCTION TRIM(USERNAME)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WS-OUT
+           STRING "Security question: " FUNCTION TRIM(U-SEC-QUESTION(WS-I))
+               DELIMITED BY SIZE
+               INTO WS-OUT
+           END-STRING
+           PERFORM PRINT-LINE
+           PERFORM READ-INPUT
+           MOVE SPACES TO SEC-ANSWER-INPUT
+           MOVE WS-OUT(1:50) TO SEC-ANSWER-INPUT
+
+           IF FUNCTION TRIM(U-SEC-ANSWER(WS-I)) = SPACES
+               MOVE "No security question on file, contact support." TO WS-OUT
                PERFORM PRINT-LINE
-               MOVE "6. Logout" TO WS-OUT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TRIM(SEC-ANSWER-INPUT) = SPACES
+               MOVE "Incorrect answer, could not reset password." TO WS-OUT
                PERFORM PRINT-LINE
-               MOVE "Enter your choice:" TO WS-OUT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(SEC-ANSWER-INPUT)) NOT =
+              FUNCTION UPPER-CASE(FUNCTION TRIM(U-SEC-ANSWER(WS-I)))
+               MOVE "Incorrect answer, could not reset password." TO WS-OUT
                PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
 
-               PERFORM GET-CHOICE-1DIGIT
+           MOVE "Answer correct. Enter your new password:" TO WS-OUT
+           PERFORM PRINT-LINE
+           PERFORM READ-INPUT
+           MOVE SPACES TO PASSWORD
+           MOVE WS-OUT(1:12) TO PASSWORD
 
-               EVALUATE CHOICE
-                   WHEN 1
-                       PERFORM CREATE-EDIT-PROFILE
-                   WHEN 2
+           PERFORM VALIDATE-PASSWORD
+           IF WS-LEN < 8 OR WS-LEN > 12
+               MOVE "Password does not meet requirements, please try again"
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+           IF HAS-UPPER = 0 OR HAS-DIGIT = 0 OR HAS-SPECIAL = 0
+               MOVE "Password does not meet requirements, please try again"
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE PASSWORD TO U-PASS(WS-I)
+           PERFORM SAVE-ACCOUNTS
+
+           IF SAVE-ACCOUNTS-OK = 1
+               MOVE "Your password has been reset successfully." TO WS-OUT
+           ELSE
+               MOVE "Your password could not be reset, please try again." TO WS-OUT
+           END-IF
+           PERFORM PRINT-LINE
+           .
+
+       POST-LOGIN-MENU.
+           PERFORM UNTIL 1 = 2
+               MOVE "1. Create/Edit My Profile" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "2. View My Profile" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "3. Search for a job" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "4. Find someone you know" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "5. Learn a new skill" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "6. Logout" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "Enter your choice:" TO WS-OUT
+               PERFORM PRINT-LINE
+
+               PERFORM GET-CHOICE-1DIGIT
+
+               EVALUATE CHOICE
+                   WHEN 1
+                       PERFORM CREATE-EDIT-PROFILE
+                   WHEN 2
+                       MOVE CURRENT-USER-ID TO VIEW-USER-ID
                        PERFORM VIEW-MY-PROFILE
                    WHEN 3
-                       MOVE "Job search/internship is under construction."
-                           TO WS-OUT
-                       PERFORM PRINT-LINE
+                       PERFORM JOB-BOARD-MENU
                    WHEN 4
                        PERFORM FIND-SOMEONE
                    WHEN 5
@@ -598,21 +1349,250 @@
            END-PERFORM
            .
 
+*> ---------------------------------------------------------------
+*> Job/internship board: post a job, search by keyword, search by
+*> university, or list everything on file.
+*> ---------------------------------------------------------------
+       JOB-BOARD-MENU.
+           PERFORM UNTIL 1 = 2
+               MOVE "--- Job/Internship Board ---" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "1. Post a job/internship" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "2. Search by keyword" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "3. Search by university" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "4. List all postings" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "5. Go Back" TO WS-OUT
+               PERFORM PRINT-LINE
+               MOVE "Enter your choice:" TO WS-OUT
+               PERFORM PRINT-LINE
+
+               PERFORM GET-CHOICE-1DIGIT
+
+               EVALUATE CHOICE
+                   WHEN 1
+                       PERFORM POST-A-JOB
+                   WHEN 2
+                       PERFORM SEARCH-JOBS-BY-KEYWORD
+                   WHEN 3
+                       PERFORM SEARCH-JOBS-BY-UNIV
+                   WHEN 4
+                       PERFORM LIST-ALL-JOBS
+                   WHEN OTHER
+                       EXIT PARAGRAPH
+               END-EVALUATE
+           END-PERFORM
+           .
+
+       POST-A-JOB.
+           IF JOB-COUNT >= 200
+               MOVE "The job board is full, please try again later." TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO JOB-COUNT
+           MOVE JOB-COUNT TO WS-K
+
+           MOVE "Enter Employer Name:" TO WS-OUT
+           PERFORM PRINT-LINE
+           PERFORM READ-INPUT
+           PERFORM REQUIRE-NONBLANK
+           MOVE WS-OUT(1:50) TO J-EMPLOYER(WS-K)
+
+           MOVE "Enter Job Title:" TO WS-OUT
+           PERFORM PRINT-LINE
+           PERFORM READ-INPUT
+           PERFORM REQUIRE-NONBLANK
+           MOVE WS-OUT(1:50) TO J-TITLE(WS-K)
+
+           MOVE "Enter Job Description:" TO WS-OUT
+           PERFORM PRINT-LINE
+           PERFORM READ-INPUT
+           PERFORM REQUIRE-NONBLANK
+           MOVE WS-OUT(1:200) TO J-DESC(WS-K)
+
+           MOVE "Enter Location:" TO WS-OUT
+           PERFORM PRINT-LINE
+           PERFORM READ-INPUT
+           PERFORM REQUIRE-NONBLANK
+           MOVE WS-OUT(1:50) TO J-LOCATION(WS-K)
+
+           MOVE "Enter Target University (or ALL):" TO WS-OUT
+           PERFORM PRINT-LINE
+           PERFORM READ-INPUT
+           PERFORM REQUIRE-NONBLANK
+           MOVE WS-OUT(1:50) TO J-UNIV(WS-K)
+
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW
+           MOVE SPACES TO J-POSTED(WS-K)
+           MOVE WS-NOW(1:8) TO J-POSTED(WS-K)
+
+           PERFORM SAVE-JOBS
+
+           IF SAVE-JOBS-OK = 1
+               MOVE "Job posting saved successfully!" TO WS-OUT
+           ELSE
+               MOVE "Job posting could not be saved, please try again." TO WS-OUT
+           END-IF
+           PERFORM PRINT-LINE
+           .
+
+       SEARCH-JOBS-BY-KEYWORD.
+           MOVE "Enter a keyword to search titles/descriptions/employers:"
+               TO WS-OUT
+           PERFORM PRINT-LINE
+           PERFORM READ-INPUT
+           MOVE SPACES TO JOB-SEARCH-TEXT
+           MOVE WS-OUT(1:50) TO JOB-SEARCH-TEXT
+
+           MOVE 0 TO JOB-MATCH-COUNT
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > JOB-COUNT
+               PERFORM CHECK-JOB-KEYWORD-MATCH
+               IF FOUND = 1
+                   ADD 1 TO JOB-MATCH-COUNT
+                   PERFORM PRINT-JOB-ENTRY
+               END-IF
+           END-PERFORM
+
+           IF JOB-MATCH-COUNT = 0
+               MOVE "No job postings matched your search." TO WS-OUT
+               PERFORM PRINT-LINE
+           END-IF
+           .
+
+*> ---------------------------------------------------------------
+*> A posting matches the keyword if it turns up as a substring of
+*> the employer, title, or description field, case-sensitive (the
+*> same simple substring convention FIND-SOMEONE already uses for
+*> name matching).
+*> ---------------------------------------------------------------
+       CHECK-JOB-KEYWORD-MATCH.
+           MOVE 0 TO FOUND
+           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(JOB-SEARCH-TEXT))
+           IF WS-LEN = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > (51 - WS-LEN)
+               IF J-EMPLOYER(WS-K) (WS-J : WS-LEN) = JOB-SEARCH-TEXT (1 : WS-LEN)
+                   MOVE 1 TO FOUND
+               END-IF
+               IF J-TITLE(WS-K) (WS-J : WS-LEN) = JOB-SEARCH-TEXT (1 : WS-LEN)
+                   MOVE 1 TO FOUND
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > (201 - WS-LEN)
+               IF J-DESC(WS-K) (WS-J : WS-LEN) = JOB-SEARCH-TEXT (1 : WS-LEN)
+                   MOVE 1 TO FOUND
+               END-IF
+           END-PERFORM
+           .
+
+       SEARCH-JOBS-BY-UNIV.
+           MOVE "Enter a university to search (or ALL postings open to everyone):"
+               TO WS-OUT
+           PERFORM PRINT-LINE
+           PERFORM READ-INPUT
+           MOVE SPACES TO JOB-SEARCH-TEXT
+           MOVE WS-OUT(1:50) TO JOB-SEARCH-TEXT
+
+           MOVE 0 TO JOB-MATCH-COUNT
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > JOB-COUNT
+               IF FUNCTION TRIM(J-UNIV(WS-K)) = FUNCTION TRIM(JOB-SEARCH-TEXT)
+                  OR FUNCTION TRIM(J-UNIV(WS-K)) = "ALL"
+                   ADD 1 TO JOB-MATCH-COUNT
+                   PERFORM PRINT-JOB-ENTRY
+               END-IF
+           END-PERFORM
+
+           IF JOB-MATCH-COUNT = 0
+               MOVE "No job postings matched that university." TO WS-OUT
+               PERFORM PRINT-LINE
+           END-IF
+           .
+
+       LIST-ALL-JOBS.
+           IF JOB-COUNT = 0
+               MOVE "No job postings on file yet." TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > JOB-COUNT
+               PERFORM PRINT-JOB-ENTRY
+           END-PERFORM
+           .
+
+       PRINT-JOB-ENTRY.
+           MOVE "----------------------------" TO WS-OUT
+           PERFORM PRINT-LINE
+           MOVE SPACES TO WS-OUT
+           STRING "Title: " FUNCTION TRIM(J-TITLE(WS-K))
+               DELIMITED BY SIZE
+               INTO WS-OUT
+           END-STRING
+           PERFORM PRINT-LINE
+
+           MOVE SPACES TO WS-OUT
+           STRING "Employer: " FUNCTION TRIM(J-EMPLOYER(WS-K))
+               DELIMITED BY SIZE
+               INTO WS-OUT
+           END-STRING
+           PERFORM PRINT-LINE
+
+           MOVE SPACES TO WS-OUT
+           STRING "Location: " FUNCTION TRIM(J-LOCATION(WS-K))
+               DELIMITED BY SIZE
+               INTO WS-OUT
+           END-STRING
+           PERFORM PRINT-LINE
+
+           MOVE SPACES TO WS-OUT
+           STRING "University: " FUNCTION TRIM(J-UNIV(WS-K))
+               DELIMITED BY SIZE
+               INTO WS-OUT
+           END-STRING
+           PERFORM PRINT-LINE
+
+           MOVE SPACES TO WS-OUT
+           STRING "Posted: " FUNCTION TRIM(J-POSTED(WS-K))
+               DELIMITED BY SIZE
+               INTO WS-OUT
+           END-STRING
+           PERFORM PRINT-LINE
+
+           MOVE SPACES TO WS-OUT
+           STRING "Description: " FUNCTION TRIM(J-DESC(WS-K))
+               DELIMITED BY SIZE
+               INTO WS-OUT
+           END-STRING
+           PERFORM PRINT-LINE
+           .
+
+*> ---------------------------------------------------------------
+*> "Learn a New Skill" is a real 5-lesson catalog now. Picking a
+*> skill shows its short lesson text and marks it completed on the
+*> logged-in user's record.
+*> ---------------------------------------------------------------
        LEARN-SKILL-MENU.
            PERFORM UNTIL 1 = 2
                MOVE "Learn a New Skill:" TO WS-OUT
                PERFORM PRINT-LINE
-               MOVE "Skill 1" TO WS-OUT
+               MOVE "1. Resume Writing Basics" TO WS-OUT
                PERFORM PRINT-LINE
-               MOVE "Skill 2" TO WS-OUT
+               MOVE "2. Networking Etiquette" TO WS-OUT
                PERFORM PRINT-LINE
-               MOVE "Skill 3" TO WS-OUT
+               MOVE "3. Acing the Interview" TO WS-OUT
                PERFORM PRINT-LINE
-               MOVE "Skill 4" TO WS-OUT
+               MOVE "4. Personal Branding on InCollege" TO WS-OUT
                PERFORM PRINT-LINE
-               MOVE "Skill 5" TO WS-OUT
+               MOVE "5. Time Management for Students" TO WS-OUT
                PERFORM PRINT-LINE
-               MOVE "Go Back" TO WS-OUT
+               MOVE "6. Go Back" TO WS-OUT
                PERFORM PRINT-LINE
                MOVE "Enter your choice:" TO WS-OUT
                PERFORM PRINT-LINE
@@ -620,14 +1600,70 @@
                PERFORM GET-CHOICE-1DIGIT
 
                IF CHOICE >= 1 AND CHOICE <= 5
-                   MOVE "This skill is under construction." TO WS-OUT
-                   PERFORM PRINT-LINE
+                   PERFORM SHOW-SKILL-LESSON
+                   PERFORM MARK-SKILL-COMPLETE
                ELSE
                    EXIT PARAGRAPH
                END-IF
            END-PERFORM
            .
 
+       SHOW-SKILL-LESSON.
+           MOVE "--- Lesson ---" TO WS-OUT
+           PERFORM PRINT-LINE
+           EVALUATE CHOICE
+               WHEN 1
+                   MOVE "A great resume fits on one page: lead with impact, use action verbs, and tailor it to the job."
+                       TO WS-OUT
+               WHEN 2
+                   MOVE "When networking, introduce yourself clearly, listen more than you talk, and follow up with a thank-you."
+                       TO WS-OUT
+               WHEN 3
+                   MOVE "Research the company, practice the STAR method for behavioral questions, and prepare questions to ask them."
+                       TO WS-OUT
+               WHEN 4
+                   MOVE "Keep your profile accurate and current; a clear About Me and real experience entries build trust."
+                       TO WS-OUT
+               WHEN 5
+                   MOVE "Block time for classes, work, and applications separately, and review your calendar every week."
+                       TO WS-OUT
+           END-EVALUATE
+           PERFORM PRINT-LINE
+           MOVE "Lesson complete!" TO WS-OUT
+           PERFORM PRINT-LINE
+           .
+
+       MARK-SKILL-COMPLETE.
+           IF U-SKILL-DONE(CURRENT-USER-ID, CHOICE) = 0
+               MOVE 1 TO U-SKILL-DONE(CURRENT-USER-ID, CHOICE)
+               ADD 1 TO U-SKILL-COUNT(CURRENT-USER-ID)
+               PERFORM SAVE-ACCOUNTS
+           END-IF
+           .
+
+*> ---------------------------------------------------------------
+*> Maps a skill-slot number (WS-J) to its catalog title, same five
+*> lessons LEARN-SKILL-MENU/SHOW-SKILL-LESSON offer above. Used by
+*> VIEW-MY-PROFILE to itemize completed skills the same way it
+*> already itemizes Experience and Education.
+*> ---------------------------------------------------------------
+       GET-SKILL-NAME.
+           EVALUATE WS-J
+               WHEN 1
+                   MOVE "Resume Writing Basics" TO WS-SKILL-NAME
+               WHEN 2
+                   MOVE "Networking Etiquette" TO WS-SKILL-NAME
+               WHEN 3
+                   MOVE "Acing the Interview" TO WS-SKILL-NAME
+               WHEN 4
+                   MOVE "Personal Branding on InCollege" TO WS-SKILL-NAME
+               WHEN 5
+                   MOVE "Time Management for Students" TO WS-SKILL-NAME
+               WHEN OTHER
+                   MOVE SPACES TO WS-SKILL-NAME
+           END-EVALUATE
+           .
+
        CREATE-EDIT-PROFILE.
            MOVE "--- Create/Edit Profile ---" TO WS-OUT
            PERFORM PRINT-LINE
@@ -673,7 +1709,11 @@
            PERFORM CAPTURE-EDUCATION
            PERFORM SAVE-ACCOUNTS
 
-           MOVE "Profile saved successfully!" TO WS-OUT
+           IF SAVE-ACCOUNTS-OK = 1
+               MOVE "Profile saved successfully!" TO WS-OUT
+           ELSE
+               MOVE "Error: your profile could not be saved, please try again." TO WS-OUT
+           END-IF
            PERFORM PRINT-LINE
            .
 
@@ -833,7 +1873,7 @@
            .
 
        VIEW-MY-PROFILE.
-           IF CURRENT-USER-ID < 1 OR CURRENT-USER-ID > 5
+           IF VIEW-USER-ID < 1 OR VIEW-USER-ID > 500
                MOVE "Error: Invalid user session." TO WS-OUT
                PERFORM PRINT-LINE
                EXIT PARAGRAPH
@@ -844,36 +1884,36 @@
 
            MOVE SPACES TO WS-OUT
            STRING "Name: "
-                  FUNCTION TRIM(U-FNAME(CURRENT-USER-ID)) " "
-                  FUNCTION TRIM(U-LNAME(CURRENT-USER-ID))
+                  FUNCTION TRIM(U-FNAME(VIEW-USER-ID)) " "
+                  FUNCTION TRIM(U-LNAME(VIEW-USER-ID))
                DELIMITED BY SIZE
                INTO WS-OUT
            END-STRING
            PERFORM PRINT-LINE
 
            MOVE SPACES TO WS-OUT
-           STRING "University: " FUNCTION TRIM(U-UNIV(CURRENT-USER-ID))
+           STRING "University: " FUNCTION TRIM(U-UNIV(VIEW-USER-ID))
                DELIMITED BY SIZE
                INTO WS-OUT
            END-STRING
            PERFORM PRINT-LINE
 
            MOVE SPACES TO WS-OUT
-           STRING "Major: " FUNCTION TRIM(U-MAJOR(CURRENT-USER-ID))
+           STRING "Major: " FUNCTION TRIM(U-MAJOR(VIEW-USER-ID))
                DELIMITED BY SIZE
                INTO WS-OUT
            END-STRING
            PERFORM PRINT-LINE
 
            MOVE SPACES TO WS-OUT
-           STRING "Graduation Year: " FUNCTION TRIM(U-GRAD(CURRENT-USER-ID))
+           STRING "Graduation Year: " FUNCTION TRIM(U-GRAD(VIEW-USER-ID))
                DELIMITED BY SIZE
                INTO WS-OUT
            END-STRING
            PERFORM PRINT-LINE
 
            MOVE SPACES TO WS-OUT
-           STRING "About Me: " FUNCTION TRIM(U-ABOUT(CURRENT-USER-ID))
+           STRING "About Me: " FUNCTION TRIM(U-ABOUT(VIEW-USER-ID))
                DELIMITED BY SIZE
                INTO WS-OUT
            END-STRING
@@ -882,31 +1922,31 @@
            MOVE "Experience:" TO WS-OUT
            PERFORM PRINT-LINE
 
-           IF U-EXP-COUNT(CURRENT-USER-ID) > 0
-               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > U-EXP-COUNT(CURRENT-USER-ID)
+           IF U-EXP-COUNT(VIEW-USER-ID) > 0
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > U-EXP-COUNT(VIEW-USER-ID)
                    MOVE SPACES TO WS-OUT
-                   STRING " Title: " FUNCTION TRIM(U-EXP-TITLE(CURRENT-USER-ID, WS-I))
+                   STRING " Title: " FUNCTION TRIM(U-EXP-TITLE(VIEW-USER-ID, WS-I))
                        DELIMITED BY SIZE
                        INTO WS-OUT
                    END-STRING
                    PERFORM PRINT-LINE
 
                    MOVE SPACES TO WS-OUT
-                   STRING " Company: " FUNCTION TRIM(U-EXP-COMP(CURRENT-USER-ID, WS-I))
+                   STRING " Company: " FUNCTION TRIM(U-EXP-COMP(VIEW-USER-ID, WS-I))
                        DELIMITED BY SIZE
                        INTO WS-OUT
                    END-STRING
                    PERFORM PRINT-LINE
 
                    MOVE SPACES TO WS-OUT
-                   STRING " Dates: " FUNCTION TRIM(U-EXP-DATES(CURRENT-USER-ID, WS-I))
+                   STRING " Dates: " FUNCTION TRIM(U-EXP-DATES(VIEW-USER-ID, WS-I))
                        DELIMITED BY SIZE
                        INTO WS-OUT
                    END-STRING
                    PERFORM PRINT-LINE
 
                    MOVE SPACES TO WS-OUT
-                   STRING " Description: " FUNCTION TRIM(U-EXP-DESC(CURRENT-USER-ID, WS-I))
+                   STRING " Description: " FUNCTION TRIM(U-EXP-DESC(VIEW-USER-ID, WS-I))
                        DELIMITED BY SIZE
                        INTO WS-OUT
                    END-STRING
@@ -920,24 +1960,24 @@
            MOVE "Education:" TO WS-OUT
            PERFORM PRINT-LINE
 
-           IF U-EDU-COUNT(CURRENT-USER-ID) > 0
-               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > U-EDU-COUNT(CURRENT-USER-ID)
+           IF U-EDU-COUNT(VIEW-USER-ID) > 0
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > U-EDU-COUNT(VIEW-USER-ID)
                    MOVE SPACES TO WS-OUT
-                   STRING " Degree: " FUNCTION TRIM(U-EDU-DEGREE(CURRENT-USER-ID, WS-I))
+                   STRING " Degree: " FUNCTION TRIM(U-EDU-DEGREE(VIEW-USER-ID, WS-I))
                        DELIMITED BY SIZE
                        INTO WS-OUT
                    END-STRING
                    PERFORM PRINT-LINE
 
                    MOVE SPACES TO WS-OUT
-                   STRING " University: " FUNCTION TRIM(U-EDU-UNIV(CURRENT-USER-ID, WS-I))
+                   STRING " University: " FUNCTION TRIM(U-EDU-UNIV(VIEW-USER-ID, WS-I))
                        DELIMITED BY SIZE
                        INTO WS-OUT
                    END-STRING
                    PERFORM PRINT-LINE
 
                    MOVE SPACES TO WS-OUT
-                   STRING " Years: " FUNCTION TRIM(U-EDU-YEARS(CURRENT-USER-ID, WS-I))
+                   STRING " Years: " FUNCTION TRIM(U-EDU-YEARS(VIEW-USER-ID, WS-I))
                        DELIMITED BY SIZE
                        INTO WS-OUT
                    END-STRING
@@ -947,13 +1987,161 @@
                    PERFORM PRINT-LINE
                END-PERFORM
            END-IF
+
+           MOVE SPACES TO WS-OUT
+           MOVE U-SKILL-COUNT(VIEW-USER-ID) TO WS-NUM-EDIT
+           STRING "Skills Completed: " FUNCTION TRIM(WS-NUM-EDIT)
+               DELIMITED BY SIZE
+               INTO WS-OUT
+           END-STRING
+           PERFORM PRINT-LINE
+
+           IF U-SKILL-COUNT(VIEW-USER-ID) > 0
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 5
+                   IF U-SKILL-DONE(VIEW-USER-ID, WS-J) = 1
+                       PERFORM GET-SKILL-NAME
+                       MOVE SPACES TO WS-OUT
+                       STRING " - " FUNCTION TRIM(WS-SKILL-NAME)
+                           DELIMITED BY SIZE
+                           INTO WS-OUT
+                       END-STRING
+                       PERFORM PRINT-LINE
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           PERFORM LIST-MY-CONNECTIONS
+           .
+
+*> ---------------------------------------------------------------
+*> Connections: accept/decline pending requests at login, send new
+*> requests from Find Someone, and list accepted connections on the
+*> profile.
+*> ---------------------------------------------------------------
+       CHECK-PENDING-CONNECTIONS.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > CONN-COUNT
+               IF CONN-PENDING(WS-K)
+                  AND FUNCTION TRIM(C-USER-B(WS-K)) = FUNCTION TRIM(USERNAME)
+                   PERFORM PROMPT-CONNECTION-DECISION
+               END-IF
+           END-PERFORM
            .
 
+       PROMPT-CONNECTION-DECISION.
+           MOVE SPACES TO WS-OUT
+           STRING FUNCTION TRIM(C-USER-A(WS-K))
+                  " has requested to connect with you. Accept? (1=Yes, 2=No):"
+               DELIMITED BY SIZE
+               INTO WS-OUT
+           END-STRING
+           PERFORM PRINT-LINE
+           PERFORM GET-CHOICE-1DIGIT
+           IF CHOICE = 1
+               MOVE "A" TO C-STATUS(WS-K)
+               MOVE "Connection accepted." TO WS-OUT
+           ELSE
+               MOVE "D" TO C-STATUS(WS-K)
+               MOVE "Connection declined." TO WS-OUT
+           END-IF
+           PERFORM PRINT-LINE
+           PERFORM SAVE-CONNECTIONS
+           IF SAVE-CONNECTIONS-OK = 0
+               MOVE "Your response could not be saved, please try again." TO WS-OUT
+               PERFORM PRINT-LINE
+           END-IF
+           .
+
+*> Uses FOUND-USER-ID (captured by SHOW-FOUND-PROFILE) rather than
+*> WS-I, which VIEW-MY-PROFILE's own loops reuse and clobber, and
+*> U-NAME(CURRENT-USER-ID) rather than the USERNAME scratch buffer,
+*> which FIND-SOMEONE already blanked out by this point.
+       SEND-CONNECTION-REQUEST.
+           IF FOUND-USER-ID = CURRENT-USER-ID
+               MOVE "You can't send a connection request to yourself." TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO FOUND
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > CONN-COUNT
+               IF (FUNCTION TRIM(C-USER-A(WS-K)) = FUNCTION TRIM(U-NAME(CURRENT-USER-ID))
+                    AND FUNCTION TRIM(C-USER-B(WS-K)) = FUNCTION TRIM(U-NAME(FOUND-USER-ID)))
+                  OR
+                  (FUNCTION TRIM(C-USER-B(WS-K)) = FUNCTION TRIM(U-NAME(CURRENT-USER-ID))
+                    AND FUNCTION TRIM(C-USER-A(WS-K)) = FUNCTION TRIM(U-NAME(FOUND-USER-ID)))
+                   MOVE 1 TO FOUND
+               END-IF
+           END-PERFORM
+
+           IF FOUND = 1
+               MOVE "You already have a connection or pending request with this person."
+                   TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF CONN-COUNT >= 1000
+               MOVE "Connections table is full." TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO CONN-COUNT
+           MOVE FUNCTION TRIM(U-NAME(CURRENT-USER-ID)) TO C-USER-A(CONN-COUNT)
+           MOVE FUNCTION TRIM(U-NAME(FOUND-USER-ID)) TO C-USER-B(CONN-COUNT)
+           MOVE "P" TO C-STATUS(CONN-COUNT)
+           PERFORM SAVE-CONNECTIONS
+
+           IF SAVE-CONNECTIONS-OK = 1
+               MOVE "Connection request sent!" TO WS-OUT
+           ELSE
+               MOVE "Connection request could not be saved, please try again."
+                   TO WS-OUT
+           END-IF
+           PERFORM PRINT-LINE
+           .
+
+       LIST-MY-CONNECTIONS.
+           MOVE "Connections:" TO WS-OUT
+           PERFORM PRINT-LINE
+           MOVE 0 TO FOUND
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > CONN-COUNT
+               IF CONN-ACCEPTED(WS-K)
+                   IF FUNCTION TRIM(C-USER-A(WS-K)) = FUNCTION TRIM(U-NAME(VIEW-USER-ID))
+                       MOVE 1 TO FOUND
+                       MOVE SPACES TO WS-OUT
+                       STRING " - " FUNCTION TRIM(C-USER-B(WS-K))
+                           DELIMITED BY SIZE
+                           INTO WS-OUT
+                       END-STRING
+                       PERFORM PRINT-LINE
+                   END-IF
+                   IF FUNCTION TRIM(C-USER-B(WS-K)) = FUNCTION TRIM(U-NAME(VIEW-USER-ID))
+                       MOVE 1 TO FOUND
+                       MOVE SPACES TO WS-OUT
+                       STRING " - " FUNCTION TRIM(C-USER-A(WS-K))
+                           DELIMITED BY SIZE
+                           INTO WS-OUT
+                       END-STRING
+                       PERFORM PRINT-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF FOUND = 0
+               MOVE " (none yet)" TO WS-OUT
+               PERFORM PRINT-LINE
+           END-IF
+           .
+
+*> ---------------------------------------------------------------
+*> Find Someone You Know: collect every first/last name match (not
+*> just the first one), let the student pick which profile to view,
+*> then offer to send that person a connection request.
+*> ---------------------------------------------------------------
        FIND-SOMEONE.
            MOVE "Enter first name to search:" TO WS-OUT
            PERFORM PRINT-LINE
            PERFORM READ-INPUT
-
            MOVE WS-OUT(1:15) TO USERNAME    *> reuse buffer as search fname
 
            MOVE "Enter last name to search:" TO WS-OUT
@@ -961,28 +2149,94 @@
            PERFORM READ-INPUT
            MOVE WS-OUT(1:15) TO PASSWORD    *> reuse buffer as search lname
 
-           MOVE 0 TO FOUND
-
+           MOVE 0 TO MATCH-COUNT
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > USER-COUNT
                IF FUNCTION TRIM(U-FNAME(WS-I)) = FUNCTION TRIM(USERNAME)
                   AND FUNCTION TRIM(U-LNAME(WS-I)) = FUNCTION TRIM(PASSWORD)
-
-                   MOVE 1 TO FOUND
-
-                   MOVE "--- Profile Found ---" TO WS-OUT
-                   PERFORM PRINT-LINE
-
-                   MOVE WS-I TO CURRENT-USER-ID
-                   PERFORM VIEW-MY-PROFILE
-
-                   EXIT PERFORM
+                  AND WS-I NOT = CURRENT-USER-ID
+                   ADD 1 TO MATCH-COUNT
+                   MOVE WS-I TO MATCH-ENTRY(MATCH-COUNT)
                END-IF
            END-PERFORM
 
-           IF FOUND = 0
+           MOVE SPACES TO USERNAME
+           MOVE SPACES TO PASSWORD
+
+           IF MATCH-COUNT = 0
                MOVE "-----No match found. ----" TO WS-OUT
                PERFORM PRINT-LINE
                MOVE "Please Try Again. Make sure you use correct capitials and spell the name correctly" TO WS-OUT
                PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF MATCH-COUNT = 1
+               MOVE MATCH-ENTRY(1) TO WS-I
+               PERFORM SHOW-FOUND-PROFILE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM LIST-SEARCH-MATCHES
+           PERFORM PICK-SEARCH-MATCH
+           .
+
+       LIST-SEARCH-MATCHES.
+           MOVE SPACES TO WS-OUT
+           MOVE MATCH-COUNT TO WS-NUM-EDIT
+           STRING FUNCTION TRIM(WS-NUM-EDIT) " matches found:"
+               DELIMITED BY SIZE
+               INTO WS-OUT
+           END-STRING
+           PERFORM PRINT-LINE
+
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > MATCH-COUNT
+               MOVE MATCH-ENTRY(WS-J) TO WS-I
+               MOVE SPACES TO WS-OUT
+               MOVE WS-J TO WS-NUM-EDIT
+               STRING FUNCTION TRIM(WS-NUM-EDIT) ". " FUNCTION TRIM(U-FNAME(WS-I)) " "
+                      FUNCTION TRIM(U-LNAME(WS-I)) " - "
+                      FUNCTION TRIM(U-UNIV(WS-I))
+                   DELIMITED BY SIZE
+                   INTO WS-OUT
+               END-STRING
+               PERFORM PRINT-LINE
+           END-PERFORM
+           .
+
+       PICK-SEARCH-MATCH.
+           MOVE "Enter the number of the profile you want to view:" TO WS-OUT
+           PERFORM PRINT-LINE
+           PERFORM GET-MATCH-PICK
+
+           IF MATCH-PICK < 1 OR MATCH-PICK > MATCH-COUNT
+               MOVE "Invalid selection." TO WS-OUT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE MATCH-ENTRY(MATCH-PICK) TO WS-I
+           PERFORM SHOW-FOUND-PROFILE
+           .
+
+       SHOW-FOUND-PROFILE.
+           MOVE "--- Profile Found ---" TO WS-OUT
+           PERFORM PRINT-LINE
+
+*> capture the found row before VIEW-MY-PROFILE's own PERFORM
+*> VARYING loops over the experience/education lists clobber WS-I,
+*> and keep it separate from CURRENT-USER-ID so the logged-in
+*> session's own row is never disturbed by looking at someone else's.
+           MOVE WS-I TO FOUND-USER-ID
+           MOVE FOUND-USER-ID TO VIEW-USER-ID
+           PERFORM VIEW-MY-PROFILE
+           PERFORM OFFER-CONNECTION-REQUEST
+           .
+
+       OFFER-CONNECTION-REQUEST.
+           MOVE "Send this person a connection request? (1=Yes, 2=No):" TO WS-OUT
+           PERFORM PRINT-LINE
+           PERFORM GET-CHOICE-1DIGIT
+           IF CHOICE = 1
+               PERFORM SEND-CONNECTION-REQUEST
            END-IF
            .
